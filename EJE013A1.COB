@@ -13,24 +13,69 @@
        FILE-CONTROL.
 
        SELECT SALIDA            ASSIGN TO DISK 'DATOSPERSONASNUEVO'
-                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS DYNAMIC
+                                  RECORD KEY IS SALIDA-CLAVE
+                                  ALTERNATE RECORD KEY IS NOMBRE
+                                    WITH DUPLICATES
                                   FILE STATUS IS WSS-FS-SALIDA.
+
+       SELECT CONTROL-SALIDA    ASSIGN TO DISK 'CONTROLPERSONAS'
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS WSS-FS-CONTROL.
+
+       SELECT OPTIONAL TRANSACCIONES ASSIGN TO DISK 'TRANSPERSONAS'
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS WSS-FS-TRANS.
+
+       SELECT AUDITORIA         ASSIGN TO DISK 'AUDITPERSONAS'
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS WSS-FS-AUDIT.
+
+       SELECT CATALOGO          ASSIGN TO DISK 'CATALOGOPROVCIUDAD'
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS WSS-FS-CATALOGO.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
 
        FD SALIDA.
-       01 REG-SALIDA.
-           05 PROVINCIA PIC X(23).
-           05 CIUDAD PIC X(20).
-           05 NOMBRE PIC X(25).
+           COPY PERSONA.
 
+       FD CONTROL-SALIDA.
+       01 REG-CONTROL-SALIDA.
+           05 CTL-CONT-SALIDA PIC S9(8).
+
+       FD TRANSACCIONES.
+       01 REG-TRANSACCION.
+           05 TRANS-PROVINCIA PIC X(23).
+           05 TRANS-CIUDAD    PIC X(20).
+           05 TRANS-NOMBRE    PIC X(25).
+
+       FD AUDITORIA.
+       01 REG-AUDITORIA.
+           05 AUD-OPERADOR    PIC X(10).
+           05 AUD-FECHA       PIC 9(8).
+           05 AUD-HORA        PIC 9(8).
+           05 AUD-PROVINCIA   PIC X(23).
+           05 AUD-CIUDAD      PIC X(20).
+           05 AUD-NOMBRE      PIC X(25).
+
+       FD CATALOGO.
+       01 REG-CATALOGO.
+           05 CAT-PROVINCIA   PIC X(23).
+           05 CAT-CIUDAD      PIC X(20).
 
       *-----------------------
        WORKING-STORAGE SECTION.
 
-       01 MENU PIC 9(1) VALUE 1.
+       01 WSV-OPCION-MENU PIC 9(1) VALUE 1.
+          88 WSV-OPCION-ALTA         VALUE 1.
+          88 WSV-OPCION-MODIFICAR    VALUE 2.
+          88 WSV-OPCION-ELIMINAR     VALUE 3.
+          88 WSV-OPCION-LISTAR       VALUE 4.
+          88 WSV-OPCION-SALIR        VALUE 5.
 
        01 INGRESO.
            05 INGRESO-PROVINCIA PIC X(23).
@@ -38,9 +83,73 @@
            05 INGRESO-NOMBRE    PIC X(25).
 
        01 WSV-CONT-SALIDA           PIC S9(4)  COMP VALUE 0.
+
+       01 WSV-CLAVE-ANTERIOR.
+           05 WSV-PROVINCIA-ANT PIC X(23).
+           05 WSV-CIUDAD-ANT    PIC X(20).
+           05 WSV-NOMBRE-ANT    PIC X(25).
        01 WSS-FS-SALIDA            PIC X(02).
           88 WSS-FS-SALIDA-OK       VALUE '00'.
           88 WSS-FS-SALIDA-EOF      VALUE '10'.
+          88 WSS-FS-SALIDA-NOEXISTE VALUE '35'.
+          88 WSS-FS-SALIDA-DUPLICADO VALUE '22'.
+
+       01 WSS-FS-CONTROL           PIC X(02).
+          88 WSS-FS-CONTROL-OK      VALUE '00'.
+
+       01 WSV-SW-DATO              PIC X(01).
+          88 WSV-DATO-VALIDO        VALUE 'S'.
+          88 WSV-DATO-INVALIDO      VALUE 'N'.
+
+       01 WSV-SW-ENCONTRO          PIC X(01).
+          88 WSV-ENCONTRADO         VALUE 'S'.
+          88 WSV-NO-ENCONTRADO      VALUE 'N'.
+
+       01 WSV-SW-BUSQUEDA          PIC X(01).
+          88 WSV-FIN-BUSQUEDA       VALUE 'S'.
+
+       01 WSV-SW-LISTADO           PIC X(01).
+          88 WSV-FIN-LISTADO        VALUE 'S'.
+
+       01 WSV-CONT-LISTADO         PIC 9(6).
+
+       01 WSV-NOMBRE-BUSCADO       PIC X(25).
+
+       01 WSS-FS-TRANS             PIC X(02).
+          88 WSS-FS-TRANS-OK        VALUE '00'.
+
+       01 WSV-SW-MODO              PIC X(01).
+          88 WSV-MODO-BATCH         VALUE 'B'.
+          88 WSV-MODO-INTERACTIVO   VALUE 'I'.
+
+       01 WSV-SW-FIN-TRANS         PIC X(01) VALUE 'N'.
+          88 WSV-FIN-TRANS          VALUE 'S'.
+
+       01 WSV-OPERADOR             PIC X(10).
+
+       01 WSS-FS-AUDIT             PIC X(02).
+          88 WSS-FS-AUDIT-OK        VALUE '00'.
+          88 WSS-FS-AUDIT-NOEXISTE  VALUE '35'.
+
+       01 WSS-FS-CATALOGO          PIC X(02).
+          88 WSS-FS-CATALOGO-OK     VALUE '00'.
+
+       01 WSV-SW-FIN-CATALOGO      PIC X(01) VALUE 'N'.
+          88 WSV-FIN-CATALOGO       VALUE 'S'.
+
+       01 WSV-CANT-CATALOGO        PIC 9(4) VALUE 0.
+
+       01 WSV-SW-CATALOGO-LLENO    PIC X(01) VALUE 'N'.
+          88 WSV-CATALOGO-LLENO-AVISADO VALUE 'S'.
+
+       01 WSV-TABLA-CATALOGO.
+           05 WSV-CATALOGO-ITEM OCCURS 5000 TIMES
+                 INDEXED BY WSV-IDX-CAT.
+               10 WSV-CAT-PROVINCIA PIC X(23).
+               10 WSV-CAT-CIUDAD    PIC X(20).
+
+       01 WSV-CONFIRMACION         PIC X(01).
+          88 WSV-CONFIRMO-SI        VALUE 'S'.
 
       *-----------------------
        PROCEDURE DIVISION.
@@ -48,34 +157,392 @@
 
 
            PERFORM 10000-ABRIR-ARCHIVO
-           PERFORM 15000-GRABAR UNTIL MENU = 5
+           PERFORM 10200-DETECTAR-MODO
+           PERFORM 10300-IDENTIFICAR-OPERADOR
+           PERFORM 10400-CARGAR-CATALOGO
+           IF WSV-MODO-BATCH
+              PERFORM 2000-PROCESO-BATCH
+           ELSE
+              PERFORM 6000-MENU
+              PERFORM UNTIL WSV-OPCION-SALIR
+                  EVALUATE TRUE
+                      WHEN WSV-OPCION-ALTA
+                          PERFORM 15000-GRABAR
+                      WHEN WSV-OPCION-MODIFICAR
+                          PERFORM 17000-MODIFICAR
+                      WHEN WSV-OPCION-ELIMINAR
+                          PERFORM 18000-ELIMINAR
+                      WHEN WSV-OPCION-LISTAR
+                          PERFORM 19000-LISTAR
+                      WHEN OTHER
+                          DISPLAY "OPCION DE MENU INVALIDA"
+                  END-EVALUATE
+                  PERFORM 6000-MENU
+              END-PERFORM
+           END-IF
            DISPLAY 'SE GRABARON '  WSV-CONT-SALIDA   ' REGISTROS '
            PERFORM 30000-CERRAR-ARCHIVO
        STOP RUN.
 
+       10200-DETECTAR-MODO.
+           OPEN INPUT TRANSACCIONES
+           IF WSS-FS-TRANS-OK
+              SET WSV-MODO-BATCH TO TRUE
+           ELSE
+              SET WSV-MODO-INTERACTIVO TO TRUE
+           END-IF.
+
+       10300-IDENTIFICAR-OPERADOR.
+           IF WSV-MODO-BATCH
+              ACCEPT WSV-OPERADOR FROM ENVIRONMENT "OPERADOR"
+              IF WSV-OPERADOR = SPACES
+                 MOVE "BATCH" TO WSV-OPERADOR
+              END-IF
+           ELSE
+              DISPLAY "INGRESE CODIGO DE OPERADOR"
+              ACCEPT WSV-OPERADOR
+           END-IF.
+
+       10400-CARGAR-CATALOGO.
+           OPEN INPUT CATALOGO
+           IF WSS-FS-CATALOGO-OK
+              PERFORM UNTIL WSV-FIN-CATALOGO
+                  READ CATALOGO
+                      AT END
+                          SET WSV-FIN-CATALOGO TO TRUE
+                      NOT AT END
+                          IF WSV-CANT-CATALOGO < 5000
+                             ADD 1 TO WSV-CANT-CATALOGO
+                             MOVE CAT-PROVINCIA TO
+                                WSV-CAT-PROVINCIA(WSV-CANT-CATALOGO)
+                             MOVE CAT-CIUDAD TO
+                                WSV-CAT-CIUDAD(WSV-CANT-CATALOGO)
+                          ELSE
+                             IF NOT WSV-CATALOGO-LLENO-AVISADO
+                                DISPLAY "ADVERTENCIA: EL CATALOGO "
+                                   "SUPERA LAS 5000 FILAS, SE "
+                                   "IGNORARAN LAS RESTANTES"
+                                SET WSV-CATALOGO-LLENO-AVISADO
+                                   TO TRUE
+                             END-IF
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE CATALOGO
+           ELSE
+              DISPLAY "ADVERTENCIA: NO SE ENCONTRO EL CATALOGO "
+                 "CATALOGOPROVCIUDAD, NO SE VALIDARA CONTRA EL MISMO"
+           END-IF.
+
+       2000-PROCESO-BATCH.
+           DISPLAY "MODO BATCH: CARGANDO TRANSACCIONES DESDE "
+              "TRANSPERSONAS"
+           READ TRANSACCIONES
+               AT END SET WSV-FIN-TRANS TO TRUE
+           END-READ
+           PERFORM UNTIL WSV-FIN-TRANS
+               PERFORM 2100-PROCESAR-TRANSACCION
+               READ TRANSACCIONES
+                   AT END SET WSV-FIN-TRANS TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACCIONES
+           DISPLAY "FIN DE CARGA BATCH".
+
+       2100-PROCESAR-TRANSACCION.
+           MOVE TRANS-PROVINCIA TO INGRESO-PROVINCIA
+           MOVE TRANS-CIUDAD    TO INGRESO-CIUDAD
+           MOVE TRANS-NOMBRE    TO INGRESO-NOMBRE
+           PERFORM 5010-VALIDAR-PROVINCIA
+           IF WSV-DATO-INVALIDO
+              DISPLAY "TRANSACCION RECHAZADA, PROVINCIA INVALIDA: "
+                 TRANS-PROVINCIA
+           ELSE
+              PERFORM 5110-VALIDAR-CIUDAD
+              IF WSV-DATO-INVALIDO
+                 DISPLAY "TRANSACCION RECHAZADA, CIUDAD INVALIDA: "
+                    TRANS-CIUDAD
+              ELSE
+                 PERFORM 5210-VALIDAR-NOMBRE
+                 IF WSV-DATO-INVALIDO
+                    DISPLAY "TRANSACCION RECHAZADA, NOMBRE INVALIDO: "
+                       TRANS-NOMBRE
+                 ELSE
+                    PERFORM 4000-MOVER-DATOS
+                    WRITE REG-SALIDA
+                    EVALUATE TRUE
+                        WHEN WSS-FS-SALIDA-OK
+                            ADD 1 TO WSV-CONT-SALIDA
+                            PERFORM 30100-GRABAR-CHECKPOINT
+                            PERFORM 15500-GRABAR-AUDITORIA
+                        WHEN WSS-FS-SALIDA-DUPLICADO
+                            DISPLAY "TRANSACCION DUPLICADA, YA EXISTE: "
+                               TRANS-NOMBRE
+                        WHEN OTHER
+                            DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+                            DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+                    END-EVALUATE
+                 END-IF
+              END-IF
+           END-IF.
+
        10000-ABRIR-ARCHIVO.
-           OPEN OUTPUT SALIDA
+           OPEN I-O SALIDA
+           IF WSS-FS-SALIDA-NOEXISTE
+              OPEN OUTPUT SALIDA
+              CLOSE SALIDA
+              OPEN I-O SALIDA
+           END-IF
            IF NOT WSS-FS-SALIDA-OK
              DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
-             DISPLAY 'FILE STATUS' WSS-FS-SALIDA.
+             DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+             DISPLAY 'NO SE PUEDE CONTINUAR SIN EL ARCHIVO DE SALIDA. '
+                'SI EXISTE UN DATOSPERSONASNUEVO SECUENCIAL DE UNA '
+                'VERSION ANTERIOR, RENOMBRELO A '
+                'DATOSPERSONASNUEVO.OLD Y EJECUTE EJE013A4 PARA '
+                'MIGRARLO AL FORMATO INDEXADO ANTES DE REINTENTAR'
+             STOP RUN
+           END-IF
+           PERFORM 10100-LEER-CHECKPOINT
+           PERFORM 10600-ABRIR-AUDITORIA.
+
+       10600-ABRIR-AUDITORIA.
+           OPEN EXTEND AUDITORIA
+           IF WSS-FS-AUDIT-NOEXISTE
+              OPEN OUTPUT AUDITORIA
+              CLOSE AUDITORIA
+              OPEN EXTEND AUDITORIA
+           END-IF
+           IF NOT WSS-FS-AUDIT-OK
+              DISPLAY 'ERROR DE ARCHIVO DE AUDITORIA'
+              DISPLAY 'FILE STATUS' WSS-FS-AUDIT
+           END-IF.
+
+       10100-LEER-CHECKPOINT.
+           MOVE 0 TO WSV-CONT-SALIDA
+           OPEN INPUT CONTROL-SALIDA
+           IF WSS-FS-CONTROL-OK
+              READ CONTROL-SALIDA
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CTL-CONT-SALIDA TO WSV-CONT-SALIDA
+              END-READ
+              CLOSE CONTROL-SALIDA
+           END-IF.
 
        15000-GRABAR.
            PERFORM 5000-INGRESAR-PROVINCIA
            PERFORM 5100-INGRESAR-CIUDAD
            PERFORM 5200-INGRESAR-NOMBRE
            PERFORM 4000-MOVER-DATOS
-           WRITE  REG-SALIDA.
-           PERFORM 6000-MENU
-           ADD 1 TO WSV-CONT-SALIDA.
+           WRITE  REG-SALIDA
+           EVALUATE TRUE
+               WHEN WSS-FS-SALIDA-OK
+                   ADD 1 TO WSV-CONT-SALIDA
+                   PERFORM 30100-GRABAR-CHECKPOINT
+                   PERFORM 15500-GRABAR-AUDITORIA
+                   DISPLAY "REGISTRO GRABADO"
+               WHEN WSS-FS-SALIDA-DUPLICADO
+                   DISPLAY "YA EXISTE UN REGISTRO CON ESA PROVINCIA, "
+                      "CIUDAD Y NOMBRE - NO SE GRABO"
+               WHEN OTHER
+                   DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+                   DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+           END-EVALUATE.
+
+       15500-GRABAR-AUDITORIA.
+           MOVE WSV-OPERADOR TO AUD-OPERADOR
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+           MOVE PROVINCIA TO AUD-PROVINCIA
+           MOVE CIUDAD TO AUD-CIUDAD
+           MOVE NOMBRE TO AUD-NOMBRE
+           WRITE REG-AUDITORIA
+           IF NOT WSS-FS-AUDIT-OK
+              DISPLAY 'ERROR DE ARCHIVO DE AUDITORIA'
+              DISPLAY 'FILE STATUS' WSS-FS-AUDIT
+           END-IF.
 
+       16000-CONSULTAR.
+           DISPLAY "INGRESE EL NOMBRE A CONSULTAR"
+           ACCEPT WSV-NOMBRE-BUSCADO
+           MOVE WSV-NOMBRE-BUSCADO TO NOMBRE
+           SET WSV-NO-ENCONTRADO TO TRUE
+           START SALIDA KEY IS EQUAL NOMBRE
+               INVALID KEY
+                   DISPLAY "NO SE ENCONTRARON REGISTROS CON ESE NOMBRE"
+           END-START
+           IF NOT WSS-FS-SALIDA-OK
+              CONTINUE
+           ELSE
+              SET WSV-SW-BUSQUEDA TO SPACES
+              PERFORM UNTIL WSV-FIN-BUSQUEDA
+                  READ SALIDA NEXT RECORD
+                      AT END
+                          SET WSV-FIN-BUSQUEDA TO TRUE
+                  END-READ
+                  IF NOT WSV-FIN-BUSQUEDA
+                      IF NOMBRE = WSV-NOMBRE-BUSCADO
+                          SET WSV-ENCONTRADO TO TRUE
+                          DISPLAY "PROVINCIA: " PROVINCIA
+                             " CIUDAD: " CIUDAD " NOMBRE: " NOMBRE
+                      ELSE
+                          SET WSV-FIN-BUSQUEDA TO TRUE
+                      END-IF
+                  END-IF
+              END-PERFORM
+           END-IF.
 
+       17000-MODIFICAR.
+           PERFORM 16000-CONSULTAR
+           IF WSV-ENCONTRADO
+              DISPLAY "INGRESE LA PROVINCIA, CIUDAD Y NOMBRE EXACTOS "
+                 "DEL REGISTRO A MODIFICAR"
+              PERFORM 17100-LEER-CLAVE-EXISTENTE
+              IF WSV-ENCONTRADO
+                 DISPLAY "CONFIRMA LA MODIFICACION DE ESTE REGISTRO? "
+                    "(S/N)"
+                 ACCEPT WSV-CONFIRMACION
+                 IF NOT WSV-CONFIRMO-SI
+                    DISPLAY "MODIFICACION CANCELADA"
+                 ELSE
+                    MOVE PROVINCIA TO WSV-PROVINCIA-ANT
+                    MOVE CIUDAD    TO WSV-CIUDAD-ANT
+                    MOVE NOMBRE    TO WSV-NOMBRE-ANT
+                    DELETE SALIDA RECORD
+                    IF NOT WSS-FS-SALIDA-OK
+                       DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+                       DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+                    ELSE
+                       DISPLAY "INGRESE LOS DATOS CORREGIDOS"
+                       PERFORM 5000-INGRESAR-PROVINCIA
+                       PERFORM 5100-INGRESAR-CIUDAD
+                       PERFORM 5200-INGRESAR-NOMBRE
+                       PERFORM 4000-MOVER-DATOS
+                       WRITE REG-SALIDA
+                       EVALUATE TRUE
+                           WHEN WSS-FS-SALIDA-OK
+                               PERFORM 15500-GRABAR-AUDITORIA
+                               DISPLAY "REGISTRO MODIFICADO"
+                           WHEN WSS-FS-SALIDA-DUPLICADO
+                               DISPLAY "YA EXISTE OTRO REGISTRO CON "
+                                  "ESA PROVINCIA, CIUDAD Y NOMBRE"
+                               PERFORM 17200-RESTAURAR-ANTERIOR
+                           WHEN OTHER
+                               DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+                               DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+                               PERFORM 17200-RESTAURAR-ANTERIOR
+                       END-EVALUATE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       17200-RESTAURAR-ANTERIOR.
+           MOVE WSV-PROVINCIA-ANT TO PROVINCIA
+           MOVE WSV-CIUDAD-ANT    TO CIUDAD
+           MOVE WSV-NOMBRE-ANT    TO NOMBRE
+           WRITE REG-SALIDA
+           IF WSS-FS-SALIDA-OK
+              PERFORM 15500-GRABAR-AUDITORIA
+              DISPLAY "NO SE MODIFICO, SE CONSERVO EL REGISTRO ORIGINAL"
+           ELSE
+              DISPLAY "ERROR CRITICO: NO SE PUDO RESTAURAR EL REGISTRO "
+                 "ORIGINAL - PROVINCIA: " WSV-PROVINCIA-ANT
+                 " CIUDAD: " WSV-CIUDAD-ANT " NOMBRE: " WSV-NOMBRE-ANT
+              DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+           END-IF.
+
+       17100-LEER-CLAVE-EXISTENTE.
+           DISPLAY "PROVINCIA"
+           ACCEPT INGRESO-PROVINCIA
+           DISPLAY "CIUDAD"
+           ACCEPT INGRESO-CIUDAD
+           DISPLAY "NOMBRE"
+           ACCEPT INGRESO-NOMBRE
+           MOVE INGRESO-PROVINCIA TO PROVINCIA
+           MOVE INGRESO-CIUDAD TO CIUDAD
+           MOVE INGRESO-NOMBRE TO NOMBRE
+           READ SALIDA
+               INVALID KEY
+                   SET WSV-NO-ENCONTRADO TO TRUE
+                   DISPLAY "NO EXISTE UN REGISTRO CON ESA PROVINCIA, "
+                      "CIUDAD Y NOMBRE"
+               NOT INVALID KEY
+                   SET WSV-ENCONTRADO TO TRUE
+           END-READ.
+
+       18000-ELIMINAR.
+           PERFORM 16000-CONSULTAR
+           IF WSV-ENCONTRADO
+              DISPLAY "INGRESE LA PROVINCIA, CIUDAD Y NOMBRE EXACTOS "
+                 "DEL REGISTRO A ELIMINAR"
+              PERFORM 17100-LEER-CLAVE-EXISTENTE
+              IF WSV-ENCONTRADO
+                 DISPLAY "CONFIRMA LA ELIMINACION DE ESTE REGISTRO? "
+                    "(S/N)"
+                 ACCEPT WSV-CONFIRMACION
+                 IF NOT WSV-CONFIRMO-SI
+                    DISPLAY "ELIMINACION CANCELADA"
+                 ELSE
+                    DELETE SALIDA RECORD
+                    IF WSS-FS-SALIDA-OK
+                       SUBTRACT 1 FROM WSV-CONT-SALIDA
+                       PERFORM 30100-GRABAR-CHECKPOINT
+                       DISPLAY "REGISTRO ELIMINADO"
+                    ELSE
+                       DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+                       DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       19000-LISTAR.
+           MOVE 0 TO WSV-CONT-LISTADO
+           SET WSV-SW-LISTADO TO SPACES
+           MOVE LOW-VALUES TO SALIDA-CLAVE
+           START SALIDA KEY IS NOT LESS THAN SALIDA-CLAVE
+               INVALID KEY
+                   SET WSV-FIN-LISTADO TO TRUE
+                   DISPLAY "NO HAY REGISTROS GRABADOS"
+           END-START
+           PERFORM UNTIL WSV-FIN-LISTADO
+               READ SALIDA NEXT RECORD
+                   AT END SET WSV-FIN-LISTADO TO TRUE
+               END-READ
+               IF NOT WSV-FIN-LISTADO
+                  DISPLAY "PROVINCIA: " PROVINCIA
+                     " CIUDAD: " CIUDAD " NOMBRE: " NOMBRE
+                  ADD 1 TO WSV-CONT-LISTADO
+               END-IF
+           END-PERFORM
+           DISPLAY "TOTAL DE REGISTROS LISTADOS: " WSV-CONT-LISTADO.
 
        30000-CERRAR-ARCHIVO.
            CLOSE SALIDA
            IF NOT WSS-FS-SALIDA-OK
               DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
             DISPLAY 'FILE STATUS' WSS-FS-SALIDA
-           END-IF.
+           END-IF
+           CLOSE AUDITORIA
+           PERFORM 30100-GRABAR-CHECKPOINT.
+
+       30100-GRABAR-CHECKPOINT.
+           MOVE WSV-CONT-SALIDA TO CTL-CONT-SALIDA
+           OPEN OUTPUT CONTROL-SALIDA
+           IF NOT WSS-FS-CONTROL-OK
+              DISPLAY 'ERROR DE ARCHIVO DE CONTROL'
+              DISPLAY 'FILE STATUS' WSS-FS-CONTROL
+           ELSE
+              WRITE REG-CONTROL-SALIDA
+              IF NOT WSS-FS-CONTROL-OK
+                 DISPLAY 'ERROR DE ARCHIVO DE CONTROL'
+                 DISPLAY 'FILE STATUS' WSS-FS-CONTROL
+              END-IF
+           END-IF
+           CLOSE CONTROL-SALIDA.
 
        4000-MOVER-DATOS.
            MOVE INGRESO-NOMBRE TO NOMBRE
@@ -83,19 +550,91 @@
            MOVE INGRESO-CIUDAD TO CIUDAD.
 
        5000-INGRESAR-PROVINCIA.
-           DISPLAY "INGRESAR PROVINCIA"
-           ACCEPT INGRESO-PROVINCIA.
+           SET WSV-DATO-INVALIDO TO TRUE
+           PERFORM UNTIL WSV-DATO-VALIDO
+               DISPLAY "INGRESAR PROVINCIA"
+               ACCEPT INGRESO-PROVINCIA
+               PERFORM 5010-VALIDAR-PROVINCIA
+               IF WSV-DATO-INVALIDO
+                  DISPLAY "PROVINCIA INVALIDA, NO PUEDE ESTAR EN "
+                     "BLANCO, NI SER NUMERICA, NI ESTAR AUSENTE DEL "
+                     "CATALOGO DE PROVINCIAS"
+               END-IF
+           END-PERFORM.
+
+       5010-VALIDAR-PROVINCIA.
+           SET WSV-DATO-INVALIDO TO TRUE
+           IF INGRESO-PROVINCIA NOT = SPACES
+              AND FUNCTION TRIM(INGRESO-PROVINCIA) NOT NUMERIC
+               IF WSV-CANT-CATALOGO = 0
+                  SET WSV-DATO-VALIDO TO TRUE
+               ELSE
+                  PERFORM 5020-BUSCAR-PROVINCIA-CATALOGO
+               END-IF
+           END-IF.
+
+       5020-BUSCAR-PROVINCIA-CATALOGO.
+           PERFORM VARYING WSV-IDX-CAT FROM 1 BY 1
+                 UNTIL WSV-IDX-CAT > WSV-CANT-CATALOGO
+               IF WSV-CAT-PROVINCIA(WSV-IDX-CAT) = INGRESO-PROVINCIA
+                  SET WSV-DATO-VALIDO TO TRUE
+               END-IF
+           END-PERFORM.
 
        5100-INGRESAR-CIUDAD.
-           DISPLAY "INGRESAR CIUDAD"
-           ACCEPT INGRESO-CIUDAD.
+           SET WSV-DATO-INVALIDO TO TRUE
+           PERFORM UNTIL WSV-DATO-VALIDO
+               DISPLAY "INGRESAR CIUDAD"
+               ACCEPT INGRESO-CIUDAD
+               PERFORM 5110-VALIDAR-CIUDAD
+               IF WSV-DATO-INVALIDO
+                  DISPLAY "CIUDAD INVALIDA, NO PUEDE ESTAR EN BLANCO, "
+                     "NI SER NUMERICA, NI SER AJENA A LA PROVINCIA "
+                     "SEGUN EL CATALOGO"
+               END-IF
+           END-PERFORM.
+
+       5110-VALIDAR-CIUDAD.
+           SET WSV-DATO-INVALIDO TO TRUE
+           IF INGRESO-CIUDAD NOT = SPACES
+              AND FUNCTION TRIM(INGRESO-CIUDAD) NOT NUMERIC
+               IF WSV-CANT-CATALOGO = 0
+                  SET WSV-DATO-VALIDO TO TRUE
+               ELSE
+                  PERFORM 5120-BUSCAR-CIUDAD-CATALOGO
+               END-IF
+           END-IF.
+
+       5120-BUSCAR-CIUDAD-CATALOGO.
+           PERFORM VARYING WSV-IDX-CAT FROM 1 BY 1
+                 UNTIL WSV-IDX-CAT > WSV-CANT-CATALOGO
+               IF WSV-CAT-PROVINCIA(WSV-IDX-CAT) = INGRESO-PROVINCIA
+                  AND WSV-CAT-CIUDAD(WSV-IDX-CAT) = INGRESO-CIUDAD
+                  SET WSV-DATO-VALIDO TO TRUE
+               END-IF
+           END-PERFORM.
 
        5200-INGRESAR-NOMBRE.
-           DISPLAY "INGRESAR NOMBRE"
-           ACCEPT INGRESO-NOMBRE.
+           SET WSV-DATO-INVALIDO TO TRUE
+           PERFORM UNTIL WSV-DATO-VALIDO
+               DISPLAY "INGRESAR NOMBRE"
+               ACCEPT INGRESO-NOMBRE
+               PERFORM 5210-VALIDAR-NOMBRE
+               IF WSV-DATO-INVALIDO
+                  DISPLAY "NOMBRE INVALIDO, NO PUEDE ESTAR EN BLANCO "
+                     "NI SER NUMERICO"
+               END-IF
+           END-PERFORM.
+
+       5210-VALIDAR-NOMBRE.
+           SET WSV-DATO-INVALIDO TO TRUE
+           IF INGRESO-NOMBRE NOT = SPACES
+              AND FUNCTION TRIM(INGRESO-NOMBRE) NOT NUMERIC
+               SET WSV-DATO-VALIDO TO TRUE
+           END-IF.
 
        6000-MENU.
-           DISPLAY "INGRESAR MENU"
-           ACCEPT MENU.
+           DISPLAY "1-ALTA  2-MODIFICAR  3-ELIMINAR  4-LISTAR "
+              "5-SALIR"
+           ACCEPT WSV-OPCION-MENU.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-
