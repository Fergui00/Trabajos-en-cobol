@@ -0,0 +1,172 @@
+******************************************************************
+      * Author: FERNANDO
+      * Date: 2021 09
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EJE013A2.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT SALIDA            ASSIGN TO DISK 'DATOSPERSONASNUEVO'
+                                  ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS SEQUENTIAL
+                                  RECORD KEY IS SALIDA-CLAVE
+                                  FILE STATUS IS WSS-FS-SALIDA.
+
+       SELECT ARCH-ORDEN        ASSIGN TO DISK 'WORKPERSONAS'.
+
+       SELECT REPORTE           ASSIGN TO DISK 'LISTADOPERSONAS'
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS WSS-FS-REPORTE.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+
+       FD SALIDA.
+           COPY PERSONA.
+
+       SD ARCH-ORDEN.
+       01 REG-ORDEN.
+           05 ORD-PROVINCIA PIC X(23).
+           05 ORD-CIUDAD PIC X(20).
+           05 ORD-NOMBRE PIC X(25).
+
+       FD REPORTE.
+       01 REG-REPORTE PIC X(80).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+
+       01 WSS-FS-SALIDA            PIC X(02).
+          88 WSS-FS-SALIDA-OK       VALUE '00'.
+
+       01 WSS-FS-REPORTE           PIC X(02).
+          88 WSS-FS-REPORTE-OK      VALUE '00'.
+
+       01 WSV-SW-FIN               PIC X(01) VALUE 'N'.
+          88 WSV-FIN-ORDEN          VALUE 'S'.
+
+       01 WSV-SW-PRIMERA           PIC X(01) VALUE 'S'.
+          88 WSV-PRIMERA-PROVINCIA  VALUE 'S'.
+
+       01 WSV-PROVINCIA-ANT        PIC X(23) VALUE SPACES.
+       01 WSV-CONT-PROVINCIA       PIC 9(6) VALUE 0.
+       01 WSV-CONT-GENERAL         PIC 9(6) VALUE 0.
+
+       01 WS-LINEA-DETALLE.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-DET-PROVINCIA PIC X(23).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-DET-CIUDAD PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-DET-NOMBRE PIC X(25).
+
+       01 WS-LINEA-SUBTOTAL.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(19) VALUE 'SUBTOTAL PROVINCIA '.
+           05 WS-SUB-PROVINCIA PIC X(23).
+           05 FILLER PIC X(2) VALUE ': '.
+           05 WS-SUB-CANT PIC ZZZ,ZZ9.
+
+       01 WS-LINEA-TOTAL.
+           05 FILLER PIC X(17) VALUE 'TOTAL GENERAL  : '.
+           05 WS-TOT-CANT PIC ZZZ,ZZ9.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+       00000-CONTROL.
+           SORT ARCH-ORDEN
+               ON ASCENDING KEY ORD-PROVINCIA ORD-CIUDAD
+               USING SALIDA
+               OUTPUT PROCEDURE IS 20000-IMPRIMIR-REPORTE
+           STOP RUN.
+
+       20000-IMPRIMIR-REPORTE.
+           OPEN OUTPUT REPORTE
+           IF NOT WSS-FS-REPORTE-OK
+              DISPLAY 'ERROR DE ARCHIVO DE REPORTE'
+              DISPLAY 'FILE STATUS ' WSS-FS-REPORTE
+           END-IF
+           PERFORM 20100-ENCABEZADO
+           RETURN ARCH-ORDEN
+               AT END SET WSV-FIN-ORDEN TO TRUE
+           END-RETURN
+           PERFORM UNTIL WSV-FIN-ORDEN
+               PERFORM 20200-PROCESAR-REGISTRO
+               RETURN ARCH-ORDEN
+                   AT END SET WSV-FIN-ORDEN TO TRUE
+               END-RETURN
+           END-PERFORM
+           IF NOT WSV-PRIMERA-PROVINCIA
+              PERFORM 20300-IMPRIMIR-SUBTOTAL
+           END-IF
+           PERFORM 20400-IMPRIMIR-TOTAL-GENERAL
+           CLOSE REPORTE.
+
+       20100-ENCABEZADO.
+           MOVE SPACES TO REG-REPORTE
+           MOVE 'LISTADO DE PERSONAS POR PROVINCIA Y CIUDAD'
+               TO REG-REPORTE
+           WRITE REG-REPORTE
+           PERFORM 20900-VERIFICAR-FS-REPORTE
+           MOVE ALL '-' TO REG-REPORTE
+           WRITE REG-REPORTE
+           PERFORM 20900-VERIFICAR-FS-REPORTE
+           MOVE SPACES TO REG-REPORTE
+           WRITE REG-REPORTE
+           PERFORM 20900-VERIFICAR-FS-REPORTE.
+
+       20200-PROCESAR-REGISTRO.
+           IF NOT WSV-PRIMERA-PROVINCIA
+              AND ORD-PROVINCIA NOT = WSV-PROVINCIA-ANT
+                 PERFORM 20300-IMPRIMIR-SUBTOTAL
+           END-IF
+           IF WSV-PRIMERA-PROVINCIA
+              OR ORD-PROVINCIA NOT = WSV-PROVINCIA-ANT
+                 MOVE ORD-PROVINCIA TO WSV-PROVINCIA-ANT
+                 MOVE 0 TO WSV-CONT-PROVINCIA
+                 SET WSV-SW-PRIMERA TO 'N'
+           END-IF
+           MOVE SPACES TO WS-LINEA-DETALLE
+           MOVE ORD-PROVINCIA TO WS-DET-PROVINCIA
+           MOVE ORD-CIUDAD TO WS-DET-CIUDAD
+           MOVE ORD-NOMBRE TO WS-DET-NOMBRE
+           MOVE WS-LINEA-DETALLE TO REG-REPORTE
+           WRITE REG-REPORTE
+           PERFORM 20900-VERIFICAR-FS-REPORTE
+           ADD 1 TO WSV-CONT-PROVINCIA
+           ADD 1 TO WSV-CONT-GENERAL.
+
+       20300-IMPRIMIR-SUBTOTAL.
+           MOVE SPACES TO WS-LINEA-SUBTOTAL
+           MOVE WSV-PROVINCIA-ANT TO WS-SUB-PROVINCIA
+           MOVE WSV-CONT-PROVINCIA TO WS-SUB-CANT
+           MOVE WS-LINEA-SUBTOTAL TO REG-REPORTE
+           WRITE REG-REPORTE
+           PERFORM 20900-VERIFICAR-FS-REPORTE
+           MOVE SPACES TO REG-REPORTE
+           WRITE REG-REPORTE
+           PERFORM 20900-VERIFICAR-FS-REPORTE.
+
+       20400-IMPRIMIR-TOTAL-GENERAL.
+           MOVE ALL '-' TO REG-REPORTE
+           WRITE REG-REPORTE
+           PERFORM 20900-VERIFICAR-FS-REPORTE
+           MOVE SPACES TO WS-LINEA-TOTAL
+           MOVE WSV-CONT-GENERAL TO WS-TOT-CANT
+           MOVE WS-LINEA-TOTAL TO REG-REPORTE
+           WRITE REG-REPORTE
+           PERFORM 20900-VERIFICAR-FS-REPORTE.
+
+       20900-VERIFICAR-FS-REPORTE.
+           IF NOT WSS-FS-REPORTE-OK
+              DISPLAY 'ERROR DE ARCHIVO DE REPORTE'
+              DISPLAY 'FILE STATUS ' WSS-FS-REPORTE
+           END-IF.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
