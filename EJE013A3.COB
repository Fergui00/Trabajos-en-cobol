@@ -0,0 +1,106 @@
+******************************************************************
+      * Author: FERNANDO
+      * Date: 2021 09
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EJE013A3.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT SALIDA            ASSIGN TO DISK 'DATOSPERSONASNUEVO'
+                                  ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS SEQUENTIAL
+                                  RECORD KEY IS SALIDA-CLAVE
+                                  FILE STATUS IS WSS-FS-SALIDA.
+
+       SELECT EXPORTA           ASSIGN TO DISK 'EXPORTPERSONAS.CSV'
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS WSS-FS-EXPORTA.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+
+       FD SALIDA.
+           COPY PERSONA.
+
+       FD EXPORTA.
+       01 REG-EXPORTA PIC X(100).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+
+       01 WSS-FS-SALIDA            PIC X(02).
+          88 WSS-FS-SALIDA-OK       VALUE '00'.
+
+       01 WSS-FS-EXPORTA           PIC X(02).
+          88 WSS-FS-EXPORTA-OK      VALUE '00'.
+
+       01 WSV-SW-FIN               PIC X(01) VALUE 'N'.
+          88 WSV-FIN-SALIDA         VALUE 'S'.
+
+       01 WSV-CONT-EXPORTADOS      PIC 9(6) VALUE 0.
+
+       01 WS-PROVINCIA-T           PIC X(23).
+       01 WS-CIUDAD-T              PIC X(20).
+       01 WS-NOMBRE-T              PIC X(25).
+
+      *-----------------------
+       PROCEDURE DIVISION.
+       00000-CONTROL.
+           PERFORM 10000-ABRIR-ARCHIVOS
+           PERFORM 20000-EXPORTAR UNTIL WSV-FIN-SALIDA
+           DISPLAY 'SE EXPORTARON ' WSV-CONT-EXPORTADOS ' REGISTROS '
+              'A EXPORTPERSONAS.CSV'
+           PERFORM 30000-CERRAR-ARCHIVOS
+       STOP RUN.
+
+       10000-ABRIR-ARCHIVOS.
+           OPEN INPUT SALIDA
+           IF NOT WSS-FS-SALIDA-OK
+              DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+              DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+              SET WSV-FIN-SALIDA TO TRUE
+           END-IF
+           OPEN OUTPUT EXPORTA
+           IF NOT WSS-FS-EXPORTA-OK
+              DISPLAY 'ERROR DE ARCHIVO DE EXPORTACION'
+              DISPLAY 'FILE STATUS' WSS-FS-EXPORTA
+              SET WSV-FIN-SALIDA TO TRUE
+           END-IF
+           IF NOT WSV-FIN-SALIDA
+              READ SALIDA NEXT RECORD
+                  AT END SET WSV-FIN-SALIDA TO TRUE
+              END-READ
+           END-IF.
+
+       20000-EXPORTAR.
+           MOVE FUNCTION TRIM(PROVINCIA) TO WS-PROVINCIA-T
+           MOVE FUNCTION TRIM(CIUDAD)    TO WS-CIUDAD-T
+           MOVE FUNCTION TRIM(NOMBRE)    TO WS-NOMBRE-T
+           MOVE SPACES TO REG-EXPORTA
+           STRING '"' FUNCTION TRIM(WS-PROVINCIA-T) '","'
+                  FUNCTION TRIM(WS-CIUDAD-T)    '","'
+                  FUNCTION TRIM(WS-NOMBRE-T)    '"'
+               DELIMITED BY SIZE INTO REG-EXPORTA
+           END-STRING
+           WRITE REG-EXPORTA
+           IF NOT WSS-FS-EXPORTA-OK
+              DISPLAY 'ERROR DE ARCHIVO DE EXPORTACION'
+              DISPLAY 'FILE STATUS' WSS-FS-EXPORTA
+           ELSE
+              ADD 1 TO WSV-CONT-EXPORTADOS
+           END-IF
+           READ SALIDA NEXT RECORD
+               AT END SET WSV-FIN-SALIDA TO TRUE
+           END-READ.
+
+       30000-CERRAR-ARCHIVOS.
+           CLOSE SALIDA
+           CLOSE EXPORTA.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
