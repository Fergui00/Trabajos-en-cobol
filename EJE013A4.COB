@@ -0,0 +1,130 @@
+******************************************************************
+      * Author: FERNANDO
+      * Date: 2021 09
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EJE013A4.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ENTRADA-VIEJA     ASSIGN TO DISK 'DATOSPERSONASNUEVO.OLD'
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS WSS-FS-VIEJA.
+
+       SELECT SALIDA            ASSIGN TO DISK 'DATOSPERSONASNUEVO'
+                                  ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS DYNAMIC
+                                  RECORD KEY IS SALIDA-CLAVE
+                                  ALTERNATE RECORD KEY IS NOMBRE
+                                    WITH DUPLICATES
+                                  FILE STATUS IS WSS-FS-SALIDA.
+
+       SELECT CONTROL-SALIDA    ASSIGN TO DISK 'CONTROLPERSONAS'
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS WSS-FS-CONTROL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+
+       FD ENTRADA-VIEJA.
+       01 REG-VIEJA.
+           05 VIEJA-PROVINCIA PIC X(23).
+           05 VIEJA-CIUDAD    PIC X(20).
+           05 VIEJA-NOMBRE    PIC X(25).
+
+       FD SALIDA.
+           COPY PERSONA.
+
+       FD CONTROL-SALIDA.
+       01 REG-CONTROL-SALIDA.
+           05 CTL-CONT-SALIDA PIC S9(8).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+
+       01 WSS-FS-VIEJA             PIC X(02).
+          88 WSS-FS-VIEJA-OK        VALUE '00'.
+
+       01 WSS-FS-SALIDA            PIC X(02).
+          88 WSS-FS-SALIDA-OK       VALUE '00'.
+          88 WSS-FS-SALIDA-DUPLICADO VALUE '22'.
+
+       01 WSS-FS-CONTROL           PIC X(02).
+          88 WSS-FS-CONTROL-OK      VALUE '00'.
+
+       01 WSV-SW-FIN               PIC X(01) VALUE 'N'.
+          88 WSV-FIN-VIEJA          VALUE 'S'.
+
+       01 WSV-CONT-MIGRADOS        PIC S9(8) COMP VALUE 0.
+       01 WSV-CONT-RECHAZADOS      PIC S9(8) COMP VALUE 0.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+       00000-CONTROL.
+           OPEN INPUT ENTRADA-VIEJA
+           IF NOT WSS-FS-VIEJA-OK
+              DISPLAY 'NO SE ENCONTRO DATOSPERSONASNUEVO.OLD, NO HAY '
+                 'NADA PARA MIGRAR'
+              DISPLAY 'FILE STATUS' WSS-FS-VIEJA
+              STOP RUN
+           END-IF
+           OPEN OUTPUT SALIDA
+           IF NOT WSS-FS-SALIDA-OK
+              DISPLAY 'ERROR CREANDO EL ARCHIVO INDEXADO '
+                 'DATOSPERSONASNUEVO'
+              DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+              CLOSE ENTRADA-VIEJA
+              STOP RUN
+           END-IF
+           PERFORM 20000-MIGRAR UNTIL WSV-FIN-VIEJA
+           CLOSE ENTRADA-VIEJA
+           CLOSE SALIDA
+           PERFORM 30000-GRABAR-CHECKPOINT
+           DISPLAY 'MIGRACION FINALIZADA: ' WSV-CONT-MIGRADOS
+              ' MIGRADOS, ' WSV-CONT-RECHAZADOS
+              ' RECHAZADOS POR CLAVE DUPLICADA'
+       STOP RUN.
+
+       20000-MIGRAR.
+           READ ENTRADA-VIEJA
+               AT END
+                   SET WSV-FIN-VIEJA TO TRUE
+               NOT AT END
+                   MOVE VIEJA-PROVINCIA TO PROVINCIA
+                   MOVE VIEJA-CIUDAD    TO CIUDAD
+                   MOVE VIEJA-NOMBRE    TO NOMBRE
+                   WRITE REG-SALIDA
+                   EVALUATE TRUE
+                       WHEN WSS-FS-SALIDA-OK
+                           ADD 1 TO WSV-CONT-MIGRADOS
+                       WHEN WSS-FS-SALIDA-DUPLICADO
+                           ADD 1 TO WSV-CONT-RECHAZADOS
+                           DISPLAY 'REGISTRO DUPLICADO IGNORADO: '
+                              VIEJA-NOMBRE
+                       WHEN OTHER
+                           DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+                           DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+                   END-EVALUATE
+           END-READ.
+
+       30000-GRABAR-CHECKPOINT.
+           MOVE WSV-CONT-MIGRADOS TO CTL-CONT-SALIDA
+           OPEN OUTPUT CONTROL-SALIDA
+           IF NOT WSS-FS-CONTROL-OK
+              DISPLAY 'ERROR DE ARCHIVO DE CONTROL'
+              DISPLAY 'FILE STATUS' WSS-FS-CONTROL
+           ELSE
+              WRITE REG-CONTROL-SALIDA
+              IF NOT WSS-FS-CONTROL-OK
+                 DISPLAY 'ERROR DE ARCHIVO DE CONTROL'
+                 DISPLAY 'FILE STATUS' WSS-FS-CONTROL
+              END-IF
+           END-IF
+           CLOSE CONTROL-SALIDA.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
