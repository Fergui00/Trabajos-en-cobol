@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------
+      * Copybook PERSONA
+      * Layout del registro de personas compartido por los
+      * programas EJE013A1/EJE013A2/EJE013A3 sobre DATOSPERSONASNUEVO.
+      *-----------------------------------------------------------
+       01 REG-SALIDA.
+           05 SALIDA-CLAVE.
+               10 PROVINCIA PIC X(23).
+               10 CIUDAD PIC X(20).
+               10 NOMBRE PIC X(25).
